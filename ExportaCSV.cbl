@@ -0,0 +1,363 @@
+      $set sourceformat "free"
+
+      *>Divisão de identificação de programa
+       Identification Division.
+       Program-id. "ExportaCSV".
+       Author. "Jade Rogelin".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *>--Historico de alteracoes
+      *> 08/08/2026 - Cria exportacao em CSV de arqTemp.txt (dia, temperatura
+      *>              e sinalizador acima/abaixo/igual a media) para uso em
+      *>              planilha, sem precisar retigitar os valores da tela.
+      *> 08/08/2026 - Campo de temperatura passa a ser editado (evita o sinal
+      *>              virar caractere de overpunch numa temperatura negativa)
+      *>              e o delimitador passa a ser ';', ja que ',' e o proprio
+      *>              separador decimal com decimal-point is comma.
+      *> 08/08/2026 - Descarta leituras fora da faixa plausivel (-30 a 55)
+      *>              em vez de deixa-las entrar no CSV, do mesmo jeito que a
+      *>              tela principal ja fazia; exportacao passa a usar a
+      *>              tabela de mensagens de file status.
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration section.
+           special-names. decimal-point is comma.
+
+      *>--Declaração de recursos externos (faz parte da de cima ainda)
+       Input-output section.
+       File-control.
+
+           select arqTemp assign to "arqTemp.txt"  *> adiciona nome ao arquivo
+           organization is indexed                 *> multiplos meses no mesmo arquivo
+           access mode is dynamic
+           record key is fd-chave-temp
+           file status is ws-fs-arqTemp.
+
+           select arqCSV assign to "exportaTemp.csv"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCSV.
+
+           select arqExcecoes assign to "arqExcecoes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExcecoes.
+
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>--Variáveis de arquivos
+       File section.
+       fd arqTemp.
+           COPY FDTEMP.
+
+       fd arqCSV.
+       01  csv-linha                                pic x(80).
+
+       fd arqExcecoes.
+       01  exc-linha                                pic x(80).
+
+      *>--Variáveis de trabalho
+       Working-storage section.
+
+       77 ws-fs-arqTemp                            pic 9(02).
+       77 ws-fs-arqCSV                             pic 9(02).
+       77 ws-fs-arqExcecoes                        pic 9(02).
+
+       77 ws-parametro                             pic x(20).
+       77 ws-estacao-consulta                      pic 9(03).
+       77 ws-ano-consulta                          pic 9(04).
+       77 ws-mes-consulta                          pic 9(02).
+
+      *>--Faixa plausivel de leitura de sensor, em graus Celsius
+       77 ws-temp-min-valida                       pic S9(02)V99 value -30.
+       77 ws-temp-max-valida                       pic S9(02)V99 value 55.
+
+           COPY EXCLINHA.
+
+       01 ws-temepraturas occurs 31.
+          05 ws-temp                               pic S9(02)V99.
+          05 ws-temp-valido                        pic 9(01) value 0.
+
+       01 ws-variaveis_num.
+          05 ws-temp-tt                            pic S9(04)V99.
+          05 ws-media-temp                         pic S9(02)V99.
+
+      *>--Tabela de consulta com o significado de cada file status COBOL
+           COPY STATUSTB.
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-offset                   pic  x(04).
+           05 filler                               pic  x(01) value '-'.
+           05 ws-msn-erro-cod                      pic  x(02).
+           05 filler                               pic  x(02) value '-'.
+           05 ws-msn-erro-text                     pic  x(42).
+
+       77 ws-ind                                   pic 9(02).
+       77 ws-qtd-temp                              pic 9(02) value 0.
+      *>--Maior dia carregado no periodo, valido ou nao (limite real da
+      *>  faixa da exportacao - ws-qtd-temp conta so as leituras validas)
+       77 ws-ultimo-dia                            pic 9(02) value 0.
+
+       01 ws-linha-csv.
+           05 csv-dia                              pic 9(02).
+           05 filler                               pic x(01) value ';'.
+           05 csv-temp                             pic ---9,99.
+           05 filler                               pic x(01) value ';'.
+           05 csv-flag                             pic x(06).
+
+      *>--Variáveis para comunicação entre programas
+       Linkage section.
+
+      *>Declaração do corpo programa
+       Procedure Division.
+
+           perform inicializa.
+           perform obtem-periodo.
+           perform carrega-temperaturas.
+           perform calculo-temp-media-section.
+           perform exporta-csv.
+           perform finaliza.
+
+      *>-------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 1 to ws-msn-erro-offset
+               move ws-fs-arqTemp to ws-msn-erro-cod
+               move ws-fs-arqTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           open output arqCSV.
+           if ws-fs-arqCSV <> 0 then
+               move 2 to ws-msn-erro-offset
+               move ws-fs-arqCSV to ws-msn-erro-cod
+               move ws-fs-arqCSV to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           open output arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 5 to ws-msn-erro-offset
+               move ws-fs-arqExcecoes to ws-msn-erro-cod
+               move ws-fs-arqExcecoes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Define o mes/ano a exportar. Recebe "AAAAMM" como parametro de
+      *> linha de comando; se nao informado, usa o mes/ano corrente.
+      *>-------------------------------------------------------------------
+       obtem-periodo section.
+
+           accept ws-parametro from command-line
+
+           if ws-parametro = spaces then
+               move function current-date(1:4) to ws-ano-consulta
+               move function current-date(5:2) to ws-mes-consulta
+               move 1                          to ws-estacao-consulta
+           else
+               move ws-parametro(1:4) to ws-ano-consulta
+               move ws-parametro(5:2) to ws-mes-consulta
+
+               if ws-parametro(7:3) = spaces then
+                   move 1 to ws-estacao-consulta
+               else
+                   move ws-parametro(7:3) to ws-estacao-consulta
+               end-if
+           end-if
+
+           .
+       obtem-periodo-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Carrega em ws-temepraturas as temperaturas da estacao/mes/ano
+      *> informados
+      *>-------------------------------------------------------------------
+       carrega-temperaturas section.
+
+           move 0                   to ws-qtd-temp
+           move 0                   to ws-ultimo-dia
+      *>--initialize ws-temepraturas so nao zera a ocorrencia 1; zera as 31
+      *>  ocorrencias explicitamente para nao deixar leitura de uma estacao
+      *>  anterior visivel numa posicao que a nova carga nao toca
+           perform varying ws-ind from 1 by 1 until ws-ind > 31
+               move 0 to ws-temp(ws-ind)
+               move 0 to ws-temp-valido(ws-ind)
+           end-perform
+           move ws-estacao-consulta to fd-estacao
+           move ws-ano-consulta     to fd-ano
+           move ws-mes-consulta     to fd-mes
+           move 1                   to fd-dia
+
+           start arqTemp key is >= fd-chave-temp
+               invalid key
+                   move 10 to ws-fs-arqTemp
+           end-start
+
+           perform until ws-fs-arqTemp = 10
+
+               read arqTemp next record
+                   at end
+                       move 10 to ws-fs-arqTemp
+                   not at end
+                       if fd-estacao = ws-estacao-consulta
+                       and fd-ano = ws-ano-consulta
+                       and fd-mes = ws-mes-consulta then
+                           move fd-dia to ws-ultimo-dia
+
+                           if fd-temp < ws-temp-min-valida
+                           or fd-temp > ws-temp-max-valida then
+                               perform registra-excecao-temp
+                           else
+                               add 1 to ws-qtd-temp
+                               move fd-temp to ws-temp(fd-dia)
+                               move 1 to ws-temp-valido(fd-dia)
+                           end-if
+                       else
+                           move 10 to ws-fs-arqTemp
+                       end-if
+               end-read
+
+           end-perform
+
+           .
+       carrega-temperaturas-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Grava em arqExcecoes uma leitura fora da faixa plausivel, sem
+      *> deixa-la entrar no CSV exportado
+      *>-------------------------------------------------------------------
+       registra-excecao-temp section.
+
+           move spaces      to ws-linha-excecao
+           move fd-estacao   to exc-estacao
+           move fd-ano       to exc-ano
+           move fd-mes       to exc-mes
+           move fd-dia       to exc-dia
+           move fd-temp      to exc-temp
+           move "Leitura fora da faixa plausivel (-30 a 55)" to exc-motivo
+
+           move ws-linha-excecao to exc-linha
+           write exc-linha
+
+           .
+       registra-excecao-temp-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *>  Calculo da media das temperaturas carregadas
+      *>-------------------------------------------------------------------
+       calculo-temp-media-section.
+
+            move 0 to ws-temp-tt
+
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-ultimo-dia
+               if ws-temp-valido(ws-ind) = 1 then
+                   compute ws-temp-tt = ws-temp-tt + ws-temp(ws-ind)
+               end-if
+           end-perform
+
+           if ws-qtd-temp > 0 then
+               compute ws-media-temp = ws-temp-tt / ws-qtd-temp
+           end-if
+
+           .
+       calculo-temp-media-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Grava uma linha CSV por dia carregado e valido: dia, temperatura e
+      *> sinalizador acima/abaixo/igual a media do periodo
+      *>-------------------------------------------------------------------
+       exporta-csv section.
+
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-ultimo-dia
+
+               if ws-temp-valido(ws-ind) = 1 then
+                   move ws-ind to csv-dia
+                   move ws-temp(ws-ind) to csv-temp
+
+                   if ws-temp(ws-ind) > ws-media-temp then
+                       move "ACIMA" to csv-flag
+                   else
+                       if ws-temp(ws-ind) < ws-media-temp then
+                           move "ABAIXO" to csv-flag
+                       else
+                           move "IGUAL" to csv-flag
+                       end-if
+                   end-if
+
+                   move ws-linha-csv to csv-linha
+                   write csv-linha
+               end-if
+
+           end-perform
+
+           .
+       exporta-csv-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Finaliza Anormal
+      *>-------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro
+
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+           COPY STATUSPROC.
+
+      *>-------------------------------------------------------------------
+      *> Finaliza Normal
+      *>-------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 3 to ws-msn-erro-offset
+               move ws-fs-arqTemp to ws-msn-erro-cod
+               move ws-fs-arqTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           close arqCSV.
+           if ws-fs-arqCSV <> 0 then
+               move 4 to ws-msn-erro-offset
+               move ws-fs-arqCSV to ws-msn-erro-cod
+               move ws-fs-arqCSV to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           close arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 6 to ws-msn-erro-offset
+               move ws-fs-arqExcecoes to ws-msn-erro-cod
+               move ws-fs-arqExcecoes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           stop run.
+            .
+       finaliza-exit.
+           exit.
