@@ -0,0 +1,33 @@
+      *>-------------------------------------------------------------------
+      *> Tabela de consulta com o significado de cada file status COBOL -
+      *> compartilhada entre os programas que abrem/fecham arquivos e
+      *> precisam reportar o motivo de uma falha de forma legivel.
+      *>-------------------------------------------------------------------
+       01 ws-tab-status-arquivo-dados.
+           05 filler pic x(44) value "00Operacao realizada com sucesso".
+           05 filler pic x(44) value "02Chave alternativa duplicada gravada".
+           05 filler pic x(44) value "04Tamanho de registro nao conforme a FD".
+           05 filler pic x(44) value "05Arquivo optional inexistente na abertura".
+           05 filler pic x(44) value "10Fim de arquivo alcancado".
+           05 filler pic x(44) value "21Sequencia de chave fora de ordem".
+           05 filler pic x(44) value "22Tentativa de gravar chave ja existente".
+           05 filler pic x(44) value "23Registro nao encontrado para a chave".
+           05 filler pic x(44) value "24Gravacao alem do limite maximo do arquivo".
+           05 filler pic x(44) value "30Erro permanente de entrada/saida".
+           05 filler pic x(44) value "34Limite de expansao do arquivo excedido".
+           05 filler pic x(44) value "35Arquivo nao encontrado na abertura".
+           05 filler pic x(44) value "37Modo de abertura incompativel com arquivo".
+           05 filler pic x(44) value "38Arquivo fechado com lock, nao pode reabrir".
+           05 filler pic x(44) value "39Atributos do arquivo nao conferem com a FD".
+           05 filler pic x(44) value "41Arquivo ja se encontra aberto".
+           05 filler pic x(44) value "42Arquivo nao esta aberto para ser fechado".
+           05 filler pic x(44) value "44Tamanho de registro invalido".
+           05 filler pic x(44) value "46Leitura sequencial apos fim de arquivo".
+           05 filler pic x(44) value "47Leitura tentada em arquivo nao aberto".
+
+       01 ws-tab-status-arquivo redefines ws-tab-status-arquivo-dados.
+           05 ws-status-item occurs 20 indexed by ws-status-idx.
+              10 ws-status-cod                     pic x(02).
+              10 ws-status-msg                     pic x(42).
+
+       77 ws-status-cod-busca                      pic x(02).
