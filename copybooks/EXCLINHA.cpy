@@ -0,0 +1,16 @@
+      *>-------------------------------------------------------------------
+      *> Layout da linha de arqExcecoes - compartilhado entre os programas
+      *> que carregam arqTemp e descartam leituras fora da faixa plausivel.
+      *>-------------------------------------------------------------------
+       01 ws-linha-excecao.
+           05 exc-estacao                          pic 9(03).
+           05 filler                               pic x(01) value '-'.
+           05 exc-ano                              pic 9(04).
+           05 filler                               pic x(01) value '-'.
+           05 exc-mes                              pic 9(02).
+           05 filler                               pic x(01) value '-'.
+           05 exc-dia                              pic 9(02).
+           05 filler                               pic x(03) value ' - '.
+           05 exc-temp                             pic ---9,99.
+           05 filler                               pic x(03) value ' - '.
+           05 exc-motivo                           pic x(44).
