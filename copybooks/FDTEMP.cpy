@@ -0,0 +1,11 @@
+      *>-------------------------------------------------------------------
+      *> Layout do registro de arqTemp - compartilhado entre os programas
+      *> que leem o arquivo de temperaturas.
+      *>-------------------------------------------------------------------
+       01  fd-rela-temp.
+           05 fd-chave-temp.
+              10 fd-estacao                        pic 9(03).
+              10 fd-ano                            pic 9(04).
+              10 fd-mes                            pic 9(02).
+              10 fd-dia                            pic 9(02).
+           05 fd-temp                              pic S9(02)V99.
