@@ -0,0 +1,20 @@
+      *>-------------------------------------------------------------------
+      *> Traduz o codigo de file status em ws-status-cod-busca para uma
+      *> mensagem legivel em ws-msn-erro-text, usando a tabela de consulta
+      *> declarada em ws-tab-status-arquivo (COPY STATUSTB). Codigo fora da
+      *> tabela recebe uma mensagem generica.
+      *>-------------------------------------------------------------------
+       obtem-mensagem-status section.
+
+           set ws-status-idx to 1
+           search ws-status-item
+               at end
+                   move "Codigo de status de arquivo desconhecido"
+                       to ws-msn-erro-text
+               when ws-status-cod(ws-status-idx) = ws-status-cod-busca
+                   move ws-status-msg(ws-status-idx) to ws-msn-erro-text
+           end-search
+
+           .
+       obtem-mensagem-status-exit.
+           exit.
