@@ -0,0 +1,409 @@
+      $set sourceformat "free"
+
+      *>Divisão de identificação de programa
+       Identification Division.
+       Program-id. "RelatorioMensal".
+       Author. "Jade Rogelin".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *>--Historico de alteracoes
+      *> 08/08/2026 - Cria relatorio de estatisticas mensais (min/max/media/
+      *>              total) a partir de arqTemp.txt, sem precisar consultar
+      *>              dia a dia pela tela de Lista11Exercicio1v2.
+      *> 08/08/2026 - Descarta leituras fora da faixa plausivel (-30 a 55)
+      *>              em vez de deixa-las entrar nas estatisticas, do mesmo
+      *>              jeito que a tela principal ja fazia; relatorio passa a
+      *>              identificar estacao/periodo no cabecalho e a usar a
+      *>              tabela de mensagens de file status.
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration section.
+           special-names. decimal-point is comma.
+
+      *>--Declaração de recursos externos (faz parte da de cima ainda)
+       Input-output section.
+       File-control.
+
+           select arqTemp assign to "arqTemp.txt"  *> adiciona nome ao arquivo
+           organization is indexed                 *> multiplos meses no mesmo arquivo
+           access mode is dynamic
+           record key is fd-chave-temp
+           file status is ws-fs-arqTemp.
+
+           select relaTemp assign to "relatorioMensal.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relaTemp.
+
+           select arqExcecoes assign to "arqExcecoes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExcecoes.
+
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>--Variáveis de arquivos
+       File section.
+       fd arqTemp.
+           COPY FDTEMP.
+
+       fd relaTemp.
+       01  rel-linha                                pic x(80).
+
+       fd arqExcecoes.
+       01  exc-linha                                pic x(80).
+
+      *>--Variáveis de trabalho
+       Working-storage section.
+
+       77 ws-fs-arqTemp                            pic 9(02).
+       77 ws-fs-relaTemp                           pic 9(02).
+       77 ws-fs-arqExcecoes                        pic 9(02).
+
+       77 ws-parametro                             pic x(20).
+       77 ws-estacao-consulta                      pic 9(03).
+       77 ws-ano-consulta                          pic 9(04).
+       77 ws-mes-consulta                          pic 9(02).
+       77 ws-qtd-lida                              pic 9(02) value 0.
+      *>--Maior dia carregado no periodo, valido ou nao (limite real da
+      *>  faixa do relatorio - ws-qtd-lida conta so as leituras validas)
+       77 ws-ultimo-dia                             pic 9(02) value 0.
+
+      *>--Faixa plausivel de leitura de sensor, em graus Celsius
+       77 ws-temp-min-valida                       pic S9(02)V99 value -30.
+       77 ws-temp-max-valida                       pic S9(02)V99 value 55.
+
+           COPY EXCLINHA.
+
+       01 ws-temepraturas occurs 31.
+          05 ws-temp                               pic S9(02)V99.
+          05 ws-temp-valido                        pic 9(01) value 0.
+
+       01 ws-variaveis_num.
+          05 ws-temp-tt                            pic S9(04)V99.
+          05 ws-media-temp                         pic S9(02)V99.
+          05 ws-temp-min                           pic S9(02)V99.
+          05 ws-temp-max                           pic S9(02)V99.
+
+      *>--Tabela de consulta com o significado de cada file status COBOL
+           COPY STATUSTB.
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-offset                   pic  x(04).
+           05 filler                               pic  x(01) value '-'.
+           05 ws-msn-erro-cod                      pic  x(02).
+           05 filler                               pic  x(02) value '-'.
+           05 ws-msn-erro-text                     pic  x(42).
+
+       77 ws-ind                                   pic 9(02).
+       77 ws-achou-primeira-valida                 pic x(01) value 'N'.
+
+       01 ws-linha-relatorio.
+           05 ws-lr-rotulo                         pic x(20).
+           05 ws-lr-valor                          pic ---9,99.
+           05 filler                               pic x(53).
+
+       01 ws-linha-cabecalho.
+           05 filler                               pic x(09) value "Estacao: ".
+           05 cab-estacao                          pic zz9.
+           05 filler                               pic x(12) value "   Periodo: ".
+           05 cab-mes                              pic z9.
+           05 filler                               pic x(01) value '/'.
+           05 cab-ano                              pic 9(04).
+           05 filler                               pic x(40) value spaces.
+
+      *>--Variáveis para comunicação entre programas
+       Linkage section.
+
+      *>Declaração do corpo programa
+       Procedure Division.
+
+           perform inicializa.
+           perform obtem-periodo.
+           perform carrega-temperaturas.
+           perform calcula-estatisticas.
+           perform emite-relatorio.
+           perform finaliza.
+
+      *>-------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 1 to ws-msn-erro-offset
+               move ws-fs-arqTemp to ws-msn-erro-cod
+               move ws-fs-arqTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           open output relaTemp.
+           if ws-fs-relaTemp <> 0 then
+               move 2 to ws-msn-erro-offset
+               move ws-fs-relaTemp to ws-msn-erro-cod
+               move ws-fs-relaTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           open output arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 5 to ws-msn-erro-offset
+               move ws-fs-arqExcecoes to ws-msn-erro-cod
+               move ws-fs-arqExcecoes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Define o mes/ano a relatar. Recebe "AAAAMM" como parametro de
+      *> linha de comando; se nao informado, usa o mes/ano corrente.
+      *>-------------------------------------------------------------------
+       obtem-periodo section.
+
+           accept ws-parametro from command-line
+
+           if ws-parametro = spaces then
+               move function current-date(1:4) to ws-ano-consulta
+               move function current-date(5:2) to ws-mes-consulta
+               move 1                          to ws-estacao-consulta
+           else
+               move ws-parametro(1:4) to ws-ano-consulta
+               move ws-parametro(5:2) to ws-mes-consulta
+
+               if ws-parametro(7:3) = spaces then
+                   move 1 to ws-estacao-consulta
+               else
+                   move ws-parametro(7:3) to ws-estacao-consulta
+               end-if
+           end-if
+
+           .
+       obtem-periodo-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Carrega em ws-temepraturas as temperaturas da estacao/mes/ano
+      *> informados
+      *>-------------------------------------------------------------------
+       carrega-temperaturas section.
+
+           move 0                   to ws-qtd-lida
+           move 0                   to ws-ultimo-dia
+      *>--initialize ws-temepraturas so nao zera a ocorrencia 1; zera as 31
+      *>  ocorrencias explicitamente para nao deixar leitura de uma estacao
+      *>  anterior visivel numa posicao que a nova carga nao toca
+           perform varying ws-ind from 1 by 1 until ws-ind > 31
+               move 0 to ws-temp(ws-ind)
+               move 0 to ws-temp-valido(ws-ind)
+           end-perform
+           move ws-estacao-consulta to fd-estacao
+           move ws-ano-consulta     to fd-ano
+           move ws-mes-consulta     to fd-mes
+           move 1                   to fd-dia
+
+           start arqTemp key is >= fd-chave-temp
+               invalid key
+                   move 10 to ws-fs-arqTemp
+           end-start
+
+           perform until ws-fs-arqTemp = 10
+
+               read arqTemp next record
+                   at end
+                       move 10 to ws-fs-arqTemp
+                   not at end
+                       if fd-estacao = ws-estacao-consulta
+                       and fd-ano = ws-ano-consulta
+                       and fd-mes = ws-mes-consulta then
+                           move fd-dia to ws-ultimo-dia
+
+                           if fd-temp < ws-temp-min-valida
+                           or fd-temp > ws-temp-max-valida then
+                               perform registra-excecao-temp
+                           else
+                               add 1 to ws-qtd-lida
+                               move fd-temp to ws-temp(fd-dia)
+                               move 1 to ws-temp-valido(fd-dia)
+                           end-if
+                       else
+                           move 10 to ws-fs-arqTemp
+                       end-if
+               end-read
+
+           end-perform
+
+           .
+       carrega-temperaturas-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Grava em arqExcecoes uma leitura fora da faixa plausivel, sem
+      *> deixa-la corromper as estatisticas do mes
+      *>-------------------------------------------------------------------
+       registra-excecao-temp section.
+
+           move spaces      to ws-linha-excecao
+           move fd-estacao   to exc-estacao
+           move fd-ano       to exc-ano
+           move fd-mes       to exc-mes
+           move fd-dia       to exc-dia
+           move fd-temp      to exc-temp
+           move "Leitura fora da faixa plausivel (-30 a 55)" to exc-motivo
+
+           move ws-linha-excecao to exc-linha
+           write exc-linha
+
+           .
+       registra-excecao-temp-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *>  Calculo do total, media, minimo e maximo das temperaturas lidas
+      *>-------------------------------------------------------------------
+       calcula-estatisticas section.
+
+           move 0   to ws-temp-tt
+           move 'N' to ws-achou-primeira-valida
+
+      *>--Percorre so os dias validos; ws-ultimo-dia e o maior dia
+      *>  carregado no periodo, valido ou nao (arqTemp pode ter falhas ou
+      *>  comecar no meio do mes para uma dada estacao)
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-ultimo-dia
+
+               if ws-temp-valido(ws-ind) = 1 then
+                   if ws-achou-primeira-valida = 'N' then
+                       move ws-temp(ws-ind) to ws-temp-min
+                       move ws-temp(ws-ind) to ws-temp-max
+                       move 'S'              to ws-achou-primeira-valida
+                   end-if
+
+                   compute ws-temp-tt = ws-temp-tt + ws-temp(ws-ind)
+
+                   if ws-temp(ws-ind) < ws-temp-min then
+                       move ws-temp(ws-ind) to ws-temp-min
+                   end-if
+
+                   if ws-temp(ws-ind) > ws-temp-max then
+                       move ws-temp(ws-ind) to ws-temp-max
+                   end-if
+               end-if
+           end-perform
+
+           if ws-qtd-lida > 0 then
+               compute ws-media-temp = ws-temp-tt / ws-qtd-lida
+           end-if
+
+           .
+       calcula-estatisticas-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *>  Grava o relatorio com as estatisticas do mes
+      *>-------------------------------------------------------------------
+       emite-relatorio section.
+
+           move spaces to rel-linha
+           move "Relatorio Mensal de Temperaturas" to rel-linha
+           write rel-linha
+
+           move ws-estacao-consulta to cab-estacao
+           move ws-mes-consulta     to cab-mes
+           move ws-ano-consulta     to cab-ano
+           move ws-linha-cabecalho  to rel-linha
+           write rel-linha
+
+           move spaces to rel-linha
+           write rel-linha
+
+           move spaces to ws-linha-relatorio
+           move "Dias Lidos: " to ws-lr-rotulo
+           move ws-qtd-lida to ws-lr-valor
+           move ws-linha-relatorio to rel-linha
+           write rel-linha
+
+           move spaces to ws-linha-relatorio
+           move "Total: " to ws-lr-rotulo
+           move ws-temp-tt to ws-lr-valor
+           move ws-linha-relatorio to rel-linha
+           write rel-linha
+
+           move spaces to ws-linha-relatorio
+           move "Media: " to ws-lr-rotulo
+           move ws-media-temp to ws-lr-valor
+           move ws-linha-relatorio to rel-linha
+           write rel-linha
+
+           move spaces to ws-linha-relatorio
+           move "Minima: " to ws-lr-rotulo
+           move ws-temp-min to ws-lr-valor
+           move ws-linha-relatorio to rel-linha
+           write rel-linha
+
+           move spaces to ws-linha-relatorio
+           move "Maxima: " to ws-lr-rotulo
+           move ws-temp-max to ws-lr-valor
+           move ws-linha-relatorio to rel-linha
+           write rel-linha
+
+           .
+       emite-relatorio-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Finaliza Anormal
+      *>-------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro
+
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+           COPY STATUSPROC.
+
+      *>-------------------------------------------------------------------
+      *> Finaliza Normal
+      *>-------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 3 to ws-msn-erro-offset
+               move ws-fs-arqTemp to ws-msn-erro-cod
+               move ws-fs-arqTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           close relaTemp.
+           if ws-fs-relaTemp <> 0 then
+               move 4 to ws-msn-erro-offset
+               move ws-fs-relaTemp to ws-msn-erro-cod
+               move ws-fs-relaTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           close arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 6 to ws-msn-erro-offset
+               move ws-fs-arqExcecoes to ws-msn-erro-cod
+               move ws-fs-arqExcecoes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           stop run.
+            .
+       finaliza-exit.
+           exit.
