@@ -1,204 +1,680 @@
-      $set sourceformat "free"
-
-      *>Divisão de identificação de programa
-       Identification Division.
-       Program-id. "Lista11Exercicio1v2".
-       Author. "Jade Rogelin".
-       Installation. "PC".
-       Date-written. 14/07/2020.
-       Date-compiled. 14/07/2020.
-
-
-      *>Divisão para configuração do ambiente
-       Environment Division.
-       Configuration section.
-           special-names. decimal-point is comma.
-
-      *>--Declaração de recursos externos (faz parte da de cima ainda)
-       Input-output section.
-       File-control.
-
-           select arqTemp assign to "arqTemp.txt"  *> adiciona nome ao arquivo
-           organization is line sequential         *> modo de acesso é sequencial
-           access mode is sequential
-           lock mode is automatic
-           file status is ws-fs-arqTemp.
-
-       I-O-Control.
-
-      *>Declaração de variáveis
-       Data Division.
-
-      *>--Variáveis de arquivos
-       File section.
-       fd arqTemp.
-       01  fd-rela-temp.
-           05 fd-temp                              pic S9(02)V99.
-
-
-      *>--Variáveis de trabalho
-       Working-storage section.
-
-       77 ws-fs-arqTemp                            pic 9(02).
-
-       01 ws-temepraturas occurs 30.
-          05 ws-temp                               pic S9(02)V99.
-
-       01 ws-variaveis_num.
-          05 ws-temp-tt                            pic S9(04)V99.
-          05 ws-media-temp                         pic S9(02)V99.
-
-       01 ws-msn-erro.
-           05 ws-msn-erro-offset                   pic  x(04).
-           05 filler                               pic  x(01) value '-'.
-           05 ws-msn-erro-cod                      pic  x(1).
-           05 filler                               pic  x(02) value '-'.
-           05 ws-msn-erro-text                     pic  x(42).
-
-       77 ws-sair                                  pic  x(01).
-       77 ws-ind                                   pic 9(02).
-       77 ws-dia                                   pic 9(02).
-
-      *>--Variáveis para comunicação entre programas
-       Linkage section.
-
-      *>--Declaração de tela
-       Screen section.
-
-      *>Declaração do corpo programa
-       Procedure Division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>-------------------------------------------------------------------
-       inicializa section.
-
-           open input arqTemp.
-           if ws-fs-arqTemp <> 0 then
-               move 1 to ws-msn-erro-offset
-               move ws-fs-arqTemp                          to ws-msn-erro-cod
-               move "Erro ao Abrir Arquivo arqTemp"        to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-          perform varying ws-ind from 1 by 1 until ws-fs-arqTemp = 10
-                                                or ws-fs-arqTemp > 30
-            .
-       inicializa-exit.
-           exit.
-      *>-------------------------------------------------------------------
-      *> Processamneto
-      *>-------------------------------------------------------------------
-       processamento section.
-
-           perform until ws-sair = 'S'
-                      or ws-sair = 's'
-
-               display erase
-               display "Informe o dia que voce Deseja Consultar: "
-               accept ws-dia
-
-               if ws-dia <= 30
-               or ws-dia >= 1 then
-                   display "Dia Inexixtente"
-                   display "Intervalo de Dias Disponiveis: 1 - 30 "
-               else
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A Temeperatura Esta Acima da Media"
-                   else
-                       if ws-temp(ws-dia) < ws-media-temp then
-                           display "A Temeperatura Esta Abaixo da Media"
-                       else
-                           display "A Temperatura Esta Igual a Media"
-                       end-if
-                   end-if
-
-                   display "Dia: " ws-dia "Temp: " ws-temp(ws-dia) "C"
-               end-if
-
-               display "Informe ou 'Enter' para Continuar ou 'S' para sair"
-               accept ws-sair
-
-           end-perform
-
-           .
-       processamento-exit.
-           exit.
-      *>-------------------------------------------------------------------
-      *>  Calculo da media das temperaturas
-      *>-------------------------------------------------------------------
-       calculo-temp-media-section.
-
-            move 0 to ws-temp-tt
-      *> --- cuida de executar as 30 vzs ate q ind seja >30
-           perform varying ws-ind from 1 by 1 until ws-ind > 30
-               compute ws-temp-tt = ws-temp-tt + ws-temp(ws-ind)
-           end-perform
-
-           compute ws-media-temp =  ws-temp-tt / 30
-
-           .
-       calculo-temp-media-exit.
-           exit.
-
-      *>-------------------------------------------------------------------
-      *> Finaliza Anormal
-      *>-------------------------------------------------------------------
-       finaliza-anormal section.
-
-           display erase
-           display ws-msn-erro
-
-           stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>-------------------------------------------------------------------
-      *> Finaliza Normal
-      *>-------------------------------------------------------------------
-       finaliza section.
-
-           close arqTemp.
-           if ws-fs-arqTemp <> 0 then
-               move 3 to ws-msn-erro-offset
-               move ws-fs-arqTemp                           to ws-msn-erro-cod
-               move "Erro ao Fechar Arquivo arqTemp"        to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           stop run.
-            .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat "free"
+
+      *>Divisão de identificação de programa
+       Identification Division.
+       Program-id. "Lista11Exercicio1v2".
+       Author. "Jade Rogelin".
+       Installation. "PC".
+       Date-written. 14/07/2020.
+       Date-compiled. 14/07/2020.
+
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration section.
+           special-names. decimal-point is comma.
+
+      *>--Declaração de recursos externos (faz parte da de cima ainda)
+       Input-output section.
+       File-control.
+
+           select arqTemp assign to "arqTemp.txt"  *> adiciona nome ao arquivo
+           organization is indexed                 *> multiplos meses no mesmo arquivo
+           access mode is dynamic
+           record key is fd-chave-temp
+           file status is ws-fs-arqTemp.
+
+           select arqExcecoes assign to "arqExcecoes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExcecoes.
+
+           select arqAuditoria assign to "arqAuditoria.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAuditoria.
+
+           select arqExcedentes assign to "arqExcedentes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExcedentes.
+
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>--Variáveis de arquivos
+       File section.
+       fd arqTemp.
+           COPY FDTEMP.
+
+       fd arqExcecoes.
+       01  exc-linha                                pic x(80).
+
+       fd arqAuditoria.
+       01  aud-linha                                pic x(80).
+
+       fd arqExcedentes.
+       01  exd-linha                                pic x(80).
+
+      *>--Variáveis de trabalho
+       Working-storage section.
+
+       77 ws-fs-arqTemp                            pic 9(02).
+       77 ws-fs-arqExcecoes                        pic 9(02).
+       77 ws-fs-arqAuditoria                       pic 9(02).
+       77 ws-fs-arqExcedentes                      pic 9(02).
+
+      *>--Modo de execucao: 'N' interativo (tela), 'B' batch desassistido
+       77 ws-modo-execucao                         pic  x(01) value 'N'.
+       77 ws-parametro-cli                         pic  x(40).
+       77 ws-cli-modo                              pic  x(05).
+       77 ws-cli-estacao                           pic  x(03).
+       77 ws-cli-periodo                           pic  x(06).
+       77 ws-cli-limite                            pic  x(06).
+       77 ws-limite-excedencia                     pic S9(03)V99.
+
+       01 ws-linha-excedente.
+           05 exd-dia                              pic 9(02).
+           05 filler                               pic x(03) value ' - '.
+           05 exd-temp                             pic ---9,99.
+           05 filler                               pic x(20) value ' acima do limite '.
+           05 exd-limite                           pic ---9,99.
+
+      *>--Estacao/mes/ano atualmente carregados em ws-temepraturas
+       77 ws-estacao-consulta                      pic 9(03).
+       77 ws-ano-consulta                          pic 9(04).
+       77 ws-mes-consulta                          pic 9(02).
+       77 ws-qtd-temp                              pic 9(02) value 0.
+      *>--Maior dia carregado no periodo, valido ou nao (limite real da
+      *>  faixa de consulta - ws-qtd-temp conta so as leituras validas)
+       77 ws-ultimo-dia                             pic 9(02) value 0.
+
+      *>--Ultima estacao efetivamente carregada em ws-temepraturas, para
+      *>  evitar recarga (e regravacao de excecoes) ao reconsultar a mesma
+       77 ws-ultima-estacao-carregada               pic 9(03) value 0.
+
+      *>--Faixa plausivel de leitura de sensor, em graus Celsius
+       77 ws-temp-min-valida                       pic S9(02)V99 value -30.
+       77 ws-temp-max-valida                       pic S9(02)V99 value 55.
+
+           COPY EXCLINHA.
+
+       01 ws-temepraturas occurs 31.
+          05 ws-temp                               pic S9(02)V99.
+          05 ws-temp-valido                        pic 9(01) value 0.
+
+       01 ws-variaveis_num.
+          05 ws-temp-tt                            pic S9(04)V99.
+          05 ws-media-temp                         pic S9(02)V99.
+
+      *>--Unidade de exibicao das temperaturas na tela (C ou F)
+       77 ws-unidade-temp                          pic  x(01) value 'C'.
+       77 ws-valor-celsius                         pic S9(02)V99.
+       77 ws-valor-exibicao                        pic ----9,99.
+       77 ws-unidade-exibicao                      pic  x(01).
+
+       77 ws-data-hora-sistema                     pic x(21).
+
+       01 ws-linha-auditoria.
+           05 aud-estacao                          pic 9(03).
+           05 filler                               pic x(03) value ' - '.
+           05 aud-timestamp                        pic x(19).
+           05 filler                               pic x(03) value ' - '.
+           05 aud-dia                              pic 9(02).
+           05 filler                               pic x(03) value ' - '.
+           05 aud-temp                             pic ---9,99.
+           05 filler                               pic x(03) value ' - '.
+           05 aud-veredito                         pic x(36).
+
+      *>--Tabela de consulta com o significado de cada file status COBOL
+           COPY STATUSTB.
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-offset                   pic  x(04).
+           05 filler                               pic  x(01) value '-'.
+           05 ws-msn-erro-cod                      pic  x(02).
+           05 filler                               pic  x(02) value '-'.
+           05 ws-msn-erro-text                     pic  x(42).
+
+       77 ws-sair                                  pic  x(01).
+       77 ws-opcao                                 pic  x(01).
+       77 ws-ind                                   pic 9(02).
+       77 ws-dia                                   pic 9(02).
+       77 ws-veredito-temp                         pic x(36).
+
+      *>--Consulta por intervalo de dias
+       77 ws-dia-ini                               pic 9(02).
+       77 ws-dia-fim                               pic 9(02).
+       01 ws-variaveis-intervalo.
+          05 ws-int-temp-tt                        pic S9(04)V99.
+          05 ws-int-temp-media                     pic S9(02)V99.
+          05 ws-int-temp-min                       pic S9(02)V99.
+          05 ws-int-temp-max                       pic S9(02)V99.
+          05 ws-int-qtd-temp                       pic 9(02).
+
+      *>--Variáveis para comunicação entre programas
+       Linkage section.
+
+      *>--Declaração de tela
+       Screen section.
+
+      *>Declaração do corpo programa
+       Procedure Division.
+
+           perform inicializa.
+
+           if ws-modo-execucao = 'B' then
+               perform carrega-temperaturas
+               perform processamento-batch
+           else
+               perform processamento
+           end-if
+
+           perform finaliza.
+
+      *>-------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 1 to ws-msn-erro-offset
+               move ws-fs-arqTemp                          to ws-msn-erro-cod
+               move ws-fs-arqTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           open output arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 2 to ws-msn-erro-offset
+               move ws-fs-arqExcecoes                      to ws-msn-erro-cod
+               move ws-fs-arqExcecoes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           open extend arqAuditoria.
+           if ws-fs-arqAuditoria = 35 then
+               open output arqAuditoria
+           end-if
+           if ws-fs-arqAuditoria <> 0 then
+               move 6 to ws-msn-erro-offset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move ws-fs-arqAuditoria to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           open output arqExcedentes.
+           if ws-fs-arqExcedentes <> 0 then
+               move 8 to ws-msn-erro-offset
+               move ws-fs-arqExcedentes                    to ws-msn-erro-cod
+               move ws-fs-arqExcedentes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+      *>--Modo batch: "BATCH <estacao> <AAAAMM> <limite>" via linha de
+      *>  comando, ex.: BATCH 001 202608 35.0 . Sem parametros, mantem a
+      *>  tela interativa de sempre.
+           accept ws-parametro-cli from command-line
+
+           unstring ws-parametro-cli delimited by space
+               into ws-cli-modo ws-cli-estacao ws-cli-periodo ws-cli-limite
+           end-unstring
+
+           if ws-cli-modo = "BATCH" then
+               move 'B'                to ws-modo-execucao
+               move ws-cli-estacao     to ws-estacao-consulta
+               move ws-cli-periodo(1:4) to ws-ano-consulta
+               move ws-cli-periodo(5:2) to ws-mes-consulta
+      *>--decimal-point is comma faz o NUMVAL tratar "." como separador de
+      *>  milhar, entao "35.0" viraria 350; normaliza para "35,0" antes
+               inspect ws-cli-limite replacing all "." by ","
+               compute ws-limite-excedencia = function numval(ws-cli-limite)
+           else
+               display erase
+               display "Informe o Ano que deseja consultar (AAAA): "
+               accept ws-ano-consulta
+               display "Informe o Mes que deseja consultar (MM): "
+               accept ws-mes-consulta
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Carrega em ws-temepraturas as temperaturas da estacao/mes/ano
+      *> atualmente selecionados
+      *>-------------------------------------------------------------------
+       carrega-temperaturas section.
+
+           move 0                   to ws-qtd-temp
+           move 0                   to ws-ultimo-dia
+      *>--initialize ws-temepraturas so nao zera a ocorrencia 1; zera as 31
+      *>  ocorrencias explicitamente para nao deixar leitura de uma estacao
+      *>  anterior visivel numa posicao que a nova carga nao toca
+           perform varying ws-ind from 1 by 1 until ws-ind > 31
+               move 0 to ws-temp(ws-ind)
+               move 0 to ws-temp-valido(ws-ind)
+           end-perform
+           move ws-estacao-consulta to fd-estacao
+           move ws-ano-consulta     to fd-ano
+           move ws-mes-consulta     to fd-mes
+           move 1                   to fd-dia
+
+           start arqTemp key is >= fd-chave-temp
+               invalid key
+                   move 10 to ws-fs-arqTemp
+           end-start
+
+           perform until ws-fs-arqTemp = 10
+
+               read arqTemp next record
+                   at end
+                       move 10 to ws-fs-arqTemp
+                   not at end
+                       if fd-estacao = ws-estacao-consulta
+                       and fd-ano = ws-ano-consulta
+                       and fd-mes = ws-mes-consulta then
+                           move fd-dia to ws-ultimo-dia
+
+                           if fd-temp < ws-temp-min-valida
+                           or fd-temp > ws-temp-max-valida then
+                               perform registra-excecao-temp
+                           else
+                               add 1 to ws-qtd-temp
+                               move fd-temp to ws-temp(fd-dia)
+                               move 1 to ws-temp-valido(fd-dia)
+                           end-if
+                       else
+                           move 10 to ws-fs-arqTemp
+                       end-if
+               end-read
+
+           end-perform
+
+           .
+       carrega-temperaturas-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Grava em arqExcecoes uma leitura fora da faixa plausivel, sem
+      *> deixa-la corromper o calculo da media do mes
+      *>-------------------------------------------------------------------
+       registra-excecao-temp section.
+
+           move spaces      to ws-linha-excecao
+           move fd-estacao   to exc-estacao
+           move fd-ano       to exc-ano
+           move fd-mes       to exc-mes
+           move fd-dia       to exc-dia
+           move fd-temp      to exc-temp
+           move "Leitura fora da faixa plausivel (-30 a 55)" to exc-motivo
+
+           move ws-linha-excecao to exc-linha
+           write exc-linha
+
+           .
+       registra-excecao-temp-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Modo batch desassistido: varre os dias carregados e grava em
+      *> arqExcedentes cada dia que ultrapassar o limite informado, sem
+      *> passar pela tela de consulta
+      *>-------------------------------------------------------------------
+       processamento-batch section.
+
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-ultimo-dia
+
+               if ws-temp-valido(ws-ind) = 1
+               and ws-temp(ws-ind) > ws-limite-excedencia then
+                   move spaces           to ws-linha-excedente
+                   move ws-ind           to exd-dia
+                   move ws-temp(ws-ind)  to exd-temp
+                   move ws-limite-excedencia to exd-limite
+
+                   move ws-linha-excedente to exd-linha
+                   write exd-linha
+               end-if
+
+           end-perform
+
+           .
+       processamento-batch-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Processamneto
+      *>-------------------------------------------------------------------
+       processamento section.
+
+           move 0 to ws-ultima-estacao-carregada
+
+           perform until ws-sair = 'S'
+                      or ws-sair = 's'
+
+               display erase
+               display "Informe a Estacao que deseja consultar: "
+               accept ws-estacao-consulta
+
+      *>--So recarrega (e reavalia excecoes) quando a estacao muda; senao
+      *>  reconsultar a mesma estacao duplicaria as linhas de arqExcecoes
+               if ws-estacao-consulta <> ws-ultima-estacao-carregada then
+                   perform carrega-temperaturas
+                   perform calculo-temp-media-section
+                   move ws-estacao-consulta to ws-ultima-estacao-carregada
+               end-if
+
+               display "1 - Consultar a temperatura de um dia"
+               display "2 - Consultar media/minima/maxima de um intervalo"
+               display "3 - Alternar Unidade de Exibicao (atual: " ws-unidade-temp ")"
+               display "Informe a opcao desejada: "
+               accept ws-opcao
+
+               evaluate ws-opcao
+                   when '1'
+                       perform consulta-dia-section
+                   when '2'
+                       perform consulta-intervalo-section
+                   when '3'
+                       perform alterna-unidade-section
+                   when other
+                       display "Opcao Invalida"
+               end-evaluate
+
+               display "Informe ou 'Enter' para Continuar ou 'S' para sair"
+               accept ws-sair
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Consulta a temperatura de um unico dia contra a media do mes
+      *>-------------------------------------------------------------------
+       consulta-dia-section.
+
+           display "Informe o dia que voce Deseja Consultar: "
+           accept ws-dia
+
+           if ws-dia < 1
+           or ws-dia > ws-ultimo-dia then
+               display "Dia Inexixtente"
+               display "Intervalo de Dias Disponiveis: 1 - " ws-ultimo-dia
+           else
+               if ws-temp-valido(ws-dia) = 0 then
+                   display "Leitura Descartada Para Este Dia (Fora da Faixa Plausivel)"
+               else
+                   if ws-temp(ws-dia) > ws-media-temp then
+                       move "A Temeperatura Esta Acima da Media" to ws-veredito-temp
+                   else
+                       if ws-temp(ws-dia) < ws-media-temp then
+                           move "A Temeperatura Esta Abaixo da Media" to ws-veredito-temp
+                       else
+                           move "A Temperatura Esta Igual a Media" to ws-veredito-temp
+                       end-if
+                   end-if
+
+                   display ws-veredito-temp
+
+                   move ws-temp(ws-dia) to ws-valor-celsius
+                   perform converte-unidade-exibicao
+                   display "Dia: " ws-dia "Temp: " ws-valor-exibicao ws-unidade-exibicao
+
+                   move ws-media-temp to ws-valor-celsius
+                   perform converte-unidade-exibicao
+                   display "Media do Mes: " ws-valor-exibicao ws-unidade-exibicao
+
+                   perform registra-auditoria-consulta
+               end-if
+           end-if
+
+           .
+       consulta-dia-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Alterna a unidade de exibicao das temperaturas entre C e F. Os
+      *> valores continuam armazenados/comparados em Celsius.
+      *>-------------------------------------------------------------------
+       alterna-unidade-section.
+
+           if ws-unidade-temp = 'C' then
+               move 'F' to ws-unidade-temp
+           else
+               move 'C' to ws-unidade-temp
+           end-if
+
+           .
+       alterna-unidade-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Converte ws-valor-celsius para a unidade de exibicao selecionada
+      *>-------------------------------------------------------------------
+       converte-unidade-exibicao section.
+
+           if ws-unidade-temp = 'F' then
+               compute ws-valor-exibicao rounded =
+                   (ws-valor-celsius * 9 / 5) + 32
+               move 'F' to ws-unidade-exibicao
+           else
+               move ws-valor-celsius to ws-valor-exibicao
+               move 'C' to ws-unidade-exibicao
+           end-if
+
+           .
+       converte-unidade-exibicao-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Grava em arqAuditoria o dia consultado, a temperatura, o veredito
+      *> e o horario da consulta, para trilha de auditoria na troca de turno
+      *>-------------------------------------------------------------------
+       registra-auditoria-consulta section.
+
+           move function current-date to ws-data-hora-sistema
+
+           move spaces to ws-linha-auditoria
+
+           move ws-estacao-consulta to aud-estacao
+
+           string ws-data-hora-sistema(1:4)  "-"
+                  ws-data-hora-sistema(5:2)  "-"
+                  ws-data-hora-sistema(7:2)  " "
+                  ws-data-hora-sistema(9:2)  ":"
+                  ws-data-hora-sistema(11:2) ":"
+                  ws-data-hora-sistema(13:2)
+                  delimited by size into aud-timestamp
+           end-string
+
+           move ws-dia            to aud-dia
+           move ws-temp(ws-dia)   to aud-temp
+           move ws-veredito-temp  to aud-veredito
+
+           move ws-linha-auditoria to aud-linha
+           write aud-linha
+
+           .
+       registra-auditoria-consulta-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *> Consulta media/minima/maxima de um intervalo de dias do mes
+      *>-------------------------------------------------------------------
+       consulta-intervalo-section.
+
+           display "Informe o Dia Inicial do Intervalo: "
+           accept ws-dia-ini
+           display "Informe o Dia Final do Intervalo: "
+           accept ws-dia-fim
+
+           if ws-dia-ini < 1
+           or ws-dia-fim > ws-ultimo-dia
+           or ws-dia-ini > ws-dia-fim then
+               display "Intervalo Invalido"
+               display "Intervalo de Dias Disponiveis: 1 - " ws-ultimo-dia
+           else
+               move 0 to ws-int-temp-tt
+               move 0 to ws-int-qtd-temp
+               move 0 to ws-int-temp-min
+               move 0 to ws-int-temp-max
+
+      *>--Percorre so os dias validos do intervalo; um dia descartado por
+      *>  registra-excecao-temp na carga nao entra na media/minima/maxima
+               perform varying ws-ind from ws-dia-ini by 1
+                                       until ws-ind > ws-dia-fim
+
+                   if ws-temp-valido(ws-ind) = 1 then
+                       if ws-int-qtd-temp = 0 then
+                           move ws-temp(ws-ind) to ws-int-temp-min
+                           move ws-temp(ws-ind) to ws-int-temp-max
+                       end-if
+
+                       add 1 to ws-int-qtd-temp
+                       compute ws-int-temp-tt = ws-int-temp-tt + ws-temp(ws-ind)
+
+                       if ws-temp(ws-ind) < ws-int-temp-min then
+                           move ws-temp(ws-ind) to ws-int-temp-min
+                       end-if
+
+                       if ws-temp(ws-ind) > ws-int-temp-max then
+                           move ws-temp(ws-ind) to ws-int-temp-max
+                       end-if
+                   end-if
+
+               end-perform
+
+               if ws-int-qtd-temp = 0 then
+                   display "Nenhuma Leitura Valida Neste Intervalo"
+               else
+                   compute ws-int-temp-media rounded =
+                       ws-int-temp-tt / ws-int-qtd-temp
+
+                   move ws-int-temp-media to ws-valor-celsius
+                   perform converte-unidade-exibicao
+                   display "Media do Intervalo: " ws-valor-exibicao ws-unidade-exibicao
+
+                   move ws-int-temp-min to ws-valor-celsius
+                   perform converte-unidade-exibicao
+                   display "Minima do Intervalo: " ws-valor-exibicao ws-unidade-exibicao
+
+                   move ws-int-temp-max to ws-valor-celsius
+                   perform converte-unidade-exibicao
+                   display "Maxima do Intervalo: " ws-valor-exibicao ws-unidade-exibicao
+               end-if
+           end-if
+
+           .
+       consulta-intervalo-exit.
+           exit.
+      *>-------------------------------------------------------------------
+      *>  Calculo da media das temperaturas
+      *>-------------------------------------------------------------------
+       calculo-temp-media-section.
+
+            move 0 to ws-temp-tt
+      *> --- soma so os dias validos; ws-ultimo-dia e o maior dia carregado
+      *>     no periodo, valido ou nao (ws-qtd-temp so conta os validos)
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-ultimo-dia
+               if ws-temp-valido(ws-ind) = 1 then
+                   compute ws-temp-tt = ws-temp-tt + ws-temp(ws-ind)
+               end-if
+           end-perform
+
+           if ws-qtd-temp > 0 then
+               compute ws-media-temp =  ws-temp-tt / ws-qtd-temp
+           end-if
+
+           .
+       calculo-temp-media-exit.
+           exit.
+
+      *>-------------------------------------------------------------------
+      *> Finaliza Anormal
+      *>-------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro
+
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+           COPY STATUSPROC.
+
+      *>-------------------------------------------------------------------
+      *> Finaliza Normal
+      *>-------------------------------------------------------------------
+       finaliza section.
+
+           close arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 3 to ws-msn-erro-offset
+               move ws-fs-arqTemp                           to ws-msn-erro-cod
+               move ws-fs-arqTemp to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           close arqExcecoes.
+           if ws-fs-arqExcecoes <> 0 then
+               move 5 to ws-msn-erro-offset
+               move ws-fs-arqExcecoes                       to ws-msn-erro-cod
+               move ws-fs-arqExcecoes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria.
+           if ws-fs-arqAuditoria <> 0 then
+               move 7 to ws-msn-erro-offset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move ws-fs-arqAuditoria to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           close arqExcedentes.
+           if ws-fs-arqExcedentes <> 0 then
+               move 9 to ws-msn-erro-offset
+               move ws-fs-arqExcedentes                     to ws-msn-erro-cod
+               move ws-fs-arqExcedentes to ws-status-cod-busca
+               perform obtem-mensagem-status
+               perform finaliza-anormal
+           end-if
+
+           stop run.
+            .
+       finaliza-exit.
+           exit.
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
